@@ -1,25 +1,995 @@
-      $ SET SOURCEFORMAT "FREE"
-IDENTIFICATION DIVISION.
-PROGRAM-ID.  ShortestProgram.
-
-PROCEDURE DIVISION.
-DisplayPrompt.
-    DISPLAY "I did it".
-    STOP RUN.
-* Uses the ACCEPT and DISPLAY verbs to accept a student record 
-* from the user and display some of the fields.  Also shows how
-* the ACCEPT may be used to get the system date and time.
-WORKING-STORAGE SECTION.
-01  Num1                                PIC 9  VALUE ZEROS.
-01  Num2                                PIC 9  VALUE ZEROS.
-01  Result                              PIC 99 VALUE ZEROS.
-
-PROCEDURE DIVISION.
-    DISPLAY "Enter first number  (1 digit) : " WITH NO ADVANCING.
-    ACCEPT Num1.
-    DISPLAY "Enter second number (1 digit) : " WITH NO ADVANCING.
-    ACCEPT Num2.
-    MULTIPLY Num1 BY Num2 GIVING Result.
-    DISPLAY "Result is = ", Result.
-    STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    ShortestProgram.
+000120 AUTHOR.        J T HALVERSON.
+000130 INSTALLATION.  DATA PROCESSING - BATCH UTILITIES.
+000140 DATE-WRITTEN.  03/14/1998.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 03/14/98  JTH  ORIGINAL PROGRAM - ACCEPTS TWO 1-DIGIT NUMBERS
+000200*               AND MULTIPLIES THEM, DISPLAYING THE RESULT.
+000210* 08/08/26  JTH  ADDED BATCH-MODE PROCESSING.  NUM1/NUM2 PAIRS
+000220*               ARE NOW READ FROM A SEQUENTIAL INPUT FILE AND
+000230*               THE RESULT IS WRITTEN TO AN OUTPUT FILE SO A
+000240*               WHOLE DECK CAN BE RUN UNATTENDED.  RUN MODE IS
+000250*               SELECTED WITH A ONE-CHARACTER FLAG ('B' OR 'I')
+000260*               PASSED ON THE COMMAND LINE FROM THE CALLING JCL
+000270*               (SEE JCL/CALCBAT.JCL); IF OMITTED OR INVALID THE
+000280*               PROGRAM DEFAULTS TO INTERACTIVE MODE.
+000290* 08/08/26  JTH  NUM1/NUM2 ENTRIES ARE NOW EDITED BEFORE THE
+000300*               MULTIPLY.  NON-NUMERIC OR OUT-OF-RANGE ENTRIES
+000310*               ARE REJECTED AND WRITTEN TO A NEW EXCEPTIONS LOG
+000320*               (PROGRAM NAME, BAD VALUE, DATE AND TIME) RATHER
+000330*               THAN BEING TRUNCATED OR ALLOWED TO ABEND THE RUN.
+000340* 08/08/26  JTH  EVERY CALCULATION NOW ACCEPTS THE SYSTEM DATE
+000350*               AND TIME AND APPENDS A LINE TO A NEW TRANSACTION
+000360*               LOG (SEE COPYBOOK TRANLOG) SO WE HAVE AN AUDIT
+000370*               TRAIL OF WHAT WAS CALCULATED AND WHEN.
+000380* 08/08/26  JTH  WIDENED Num1/Num2 TO PIC 999 AND Result TO
+000390*               PIC 9(06) SO A CALCULATION IS NO LONGER CAPPED
+000400*               AT 9 X 9, AND ADDED ON SIZE ERROR TO THE
+000410*               MULTIPLY SO A FUTURE OVERFLOW IS FLAGGED AND
+000420*               THAT RECORD IS REJECTED INSTEAD OF TRUNCATED.
+000430* 08/08/26  JTH  INTERACTIVE MODE NOW OFFERS A MENU (+, -, *, /)
+000440*               SO THE SAME Num1/Num2 PAIR CAN BE ADDED,
+000450*               SUBTRACTED, MULTIPLIED OR DIVIDED.  DIVIDE GIVES
+000460*               A TWO-DECIMAL QUOTIENT AND REMAINDER AND GUARDS
+000470*               AGAINST DIVIDE BY ZERO.
+000480* 08/08/26  JTH  ADDED A PRINT-FILE SUMMARY REPORT, WRITTEN AT
+000490*               END OF RUN, LISTING EVERY Num1/Num2/Result TRIO
+000500*               PROCESSED PLUS CONTROL TOTALS (CALCULATION
+000510*               COUNT, SUM OF RESULTS, REJECT COUNT).
+000520* 08/08/26  JTH  BATCH MODE NOW WRITES A CHECKPOINT RECORD EVERY
+000530*               CHECKPOINT-INTERVAL RECORDS PROCESSED, AND A
+000540*               SECOND RUN-MODE CHARACTER ('R') RESTARTS A PRIOR
+000550*               BATCH RUN FROM THE LAST CHECKPOINT INSTEAD OF
+000560*               REPROCESSING THE WHOLE INPUT DECK.
+000570* 08/08/26  JTH  EVERY ENTRY NOW CARRIES A STUDENT/ENTRY ID AND
+000580*               IS KEPT IN A NEW INDEXED HISTORY-FILE (SEE
+000590*               COPYBOOK HISTREC), KEYED BY THAT ID, SO A PAST
+000600*               CALCULATION CAN BE LOOKED UP LONG AFTER THE RUN
+000610*               THAT PRODUCED IT HAS ENDED.
+000620* 08/08/26  JTH  INTERACTIVE MODE NOW REVIEWS NUM1/NUM2 WITH THE
+000630*               OPERATOR BEFORE THE ARITHMETIC MENU IS OFFERED,
+000640*               LETTING EITHER FIELD BE RE-KEYED IN PLACE OF
+000650*               KILLING AND RESTARTING THE WHOLE SESSION OVER A
+000660*               SINGLE MIS-KEYED DIGIT.
+000670* 08/08/26  JTH  END OF A BATCH RUN NOW RECONCILES RECORDS READ
+000680*               AGAINST RECORDS PROCESSED PLUS RECORDS REJECTED.
+000690*               A MISMATCH IS DISPLAYED AND THE RUN ENDS WITH A
+000700*               NON-ZERO RETURN CODE INSTEAD OF CLOSING OUT CLEAN,
+000710*               SO A LOST OR DUPLICATED RECORD CANNOT SLIP BY
+000720*               UNNOTICED.
+000730* 08/08/26  JTH  CODE REVIEW FIXES: A RESTARTED BATCH RUN NOW
+000740*               RESTORES ITS PROCESSED/REJECTED COUNTS FROM THE
+000750*               CHECKPOINT SO THE RECONCILIATION CHECK TIES OUT
+000760*               ACROSS A RESTART; Result/TL-RESULT/RD-RESULT/
+000770*               HR-RESULT CARRY TWO DECIMAL PLACES SO A DIVIDE'S
+000780*               QUOTIENT IS NO LONGER TRUNCATED BEFORE IT REACHES
+000790*               THE TRANSACTION LOG, REPORT OR HISTORY FILE; THE
+000800*               DIVIDE REMAINDER IS NOW TAKEN FROM A SEPARATE
+000810*               WHOLE-NUMBER DIVIDE SO IT IS A TRUE MODULUS
+000820*               INSTEAD OF ALWAYS COMING OUT NEAR ZERO; EVERY
+000830*               INTERACTIVE REJECTION NOW ADDS TO THE REJECTED-
+000840*               ENTRIES COUNT ON THE SUMMARY REPORT, NOT JUST
+000850*               BATCH REJECTS; A NEW RUN-MODE 'L' LETS THE
+000860*               OPERATOR LOOK UP A PAST CALCULATION IN THE
+000870*               HISTORY-FILE BY STUDENT/ENTRY ID; THE RUN-MODE
+000880*               PARM IS NOW RECEIVED THROUGH A PROPER LINKAGE-
+000890*               SECTION PARM AREA INSTEAD OF THE COMMAND-LINE
+000900*               EXTENSION; AND JCL/CALCBAT.JCL PICKS UP DD CARDS
+000910*               FOR THE EXCEPTIONS LOG, TRANSACTION LOG, SUMMARY
+000920*               REPORT AND HISTORY FILE THAT WERE MISSING.
+000930*----------------------------------------------------------------
+000940 ENVIRONMENT DIVISION.
+000950 INPUT-OUTPUT SECTION.
+000960 FILE-CONTROL.
+000970     SELECT CALC-INPUT-FILE    ASSIGN TO "CALCIN"
+000980         ORGANIZATION IS LINE SEQUENTIAL.
+000990
+001000     SELECT CALC-OUTPUT-FILE   ASSIGN TO "CALCOUT"
+001010         ORGANIZATION IS LINE SEQUENTIAL.
+001020
+001030     SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCPLOG"
+001040         ORGANIZATION IS LINE SEQUENTIAL.
+001050
+001060     SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG"
+001070         ORGANIZATION IS LINE SEQUENTIAL.
+001080
+001090     SELECT REPORT-FILE        ASSIGN TO "RPTFILE"
+001100         ORGANIZATION IS LINE SEQUENTIAL.
+001110
+001120     SELECT CHECKPOINT-FILE    ASSIGN TO "CHKPOINT"
+001130         ORGANIZATION IS LINE SEQUENTIAL
+001140         FILE STATUS IS WS-CHECKPOINT-STATUS.
+001150
+001160     SELECT HISTORY-FILE       ASSIGN TO "HISTFILE"
+001170         ORGANIZATION IS INDEXED
+001180         ACCESS MODE IS DYNAMIC
+001190         RECORD KEY IS HR-ENTRY-ID
+001200         FILE STATUS IS WS-HISTORY-STATUS.
+001210
+001220 DATA DIVISION.
+001230 FILE SECTION.
+001240 FD  CALC-INPUT-FILE
+001250     RECORDING MODE IS F.
+001260 01  CALC-INPUT-RECORD.
+001270     05  CI-NUM1-RAW                 PIC X(03).
+001280     05  CI-NUM2-RAW                 PIC X(03).
+001290     05  CI-ENTRY-ID                 PIC X(06).
+001300     05  FILLER                      PIC X(68).
+001310
+001320 FD  CALC-OUTPUT-FILE
+001330     RECORDING MODE IS F.
+001340 01  CALC-OUTPUT-RECORD.
+001350     05  CO-NUM1                     PIC 999.
+001360     05  CO-NUM2                     PIC 999.
+001370     05  CO-RESULT                   PIC 9(06).
+001380     05  FILLER                      PIC X(68).
+001390
+001400 FD  EXCEPTION-LOG-FILE
+001410     RECORDING MODE IS F.
+001420 01  EXCEPTION-LOG-RECORD.
+001430     05  EL-PROGRAM-NAME             PIC X(20).
+001440     05  EL-BAD-VALUE                PIC X(10).
+001450     05  EL-DATE                     PIC X(08).
+001460     05  EL-TIME                     PIC X(08).
+001470     05  FILLER                      PIC X(34).
+001480
+001490 FD  TRANSACTION-LOG-FILE
+001500     RECORDING MODE IS F.
+001510     COPY TRANLOG.
+001520
+001530* REPORT-FILE -- THE DAILY SUMMARY REPORT, FORMATTED FOR OUR LINE
+001540* PRINTER.  ONE DETAIL LINE IS WRITTEN PER SUCCESSFUL CALCULATION
+001550* PLUS HEADING AND CONTROL-TOTAL LINES.
+001560 FD  REPORT-FILE
+001570     RECORDING MODE IS F.
+001580 01  REPORT-LINE                     PIC X(80).
+001590
+001600* CHECKPOINT-FILE -- HOLDS A SINGLE RECORD NAMING THE LAST INPUT
+001610* RECORD SUCCESSFULLY PROCESSED, SO A RESTARTED BATCH RUN KNOWS
+001620* HOW MANY RECORDS TO SKIP BEFORE RESUMING.  THE PROCESSED AND
+001630* REJECTED COUNTS AS OF THAT CHECKPOINT ARE CARRIED TOO, SO A
+001640* RESTARTED RUN'S RECONCILIATION TOTALS PICK UP WHERE THE PRIOR
+001650* RUN LEFT OFF INSTEAD OF RESTARTING AT ZERO.
+001660 FD  CHECKPOINT-FILE
+001670     RECORDING MODE IS F.
+001680 01  CHECKPOINT-RECORD.
+001690     05  CK-LAST-RECORD-COUNT        PIC 9(06).
+001700     05  CK-PROCESSED-COUNT          PIC 9(06).
+001710     05  CK-REJECTED-COUNT           PIC 9(06).
+001720     05  FILLER                      PIC X(62).
+001730
+001740* HISTORY-FILE -- KEEPS ONE CALCULATION RECORD PER STUDENT/ENTRY
+001750* ID, KEYED BY HR-ENTRY-ID, SO A PAST RESULT CAN BE LOOKED UP
+001760* BY ID LONG AFTER THE RUN THAT PRODUCED IT HAS ENDED.
+001770 FD  HISTORY-FILE.
+001780     COPY HISTREC.
+001790
+001800 WORKING-STORAGE SECTION.
+001810* RUN-MODE / RESTART SWITCHES - SET FROM THE PARM FIELD OF THE
+001820* EXEC STATEMENT IN THE CALLING JCL (SEE LINKAGE SECTION AND
+001830* JCL/CALCBAT.JCL).  THE FIRST CHARACTER PICKS BATCH, INTERACTIVE
+001840* OR LOOKUP MODE; THE SECOND, IF 'R', REQUESTS A RESTART FROM THE
+001850* LAST CHECKPOINT RATHER THAN STARTING THE INPUT DECK OVER AT
+001860* RECORD ONE.
+001870 01  WS-COMMAND-LINE-PARM.
+001880     05  WS-RUN-MODE                 PIC X(01) VALUE "I".
+001890         88  WS-BATCH-MODE                      VALUE "B".
+001900         88  WS-INTERACTIVE-MODE                VALUE "I".
+001910         88  WS-LOOKUP-MODE                      VALUE "L".
+001920     05  WS-RESTART-FLAG             PIC X(01) VALUE SPACE.
+001930         88  WS-RESTART-REQUESTED               VALUE "R".
+001940     05  FILLER                      PIC X(06).
+001950
+001960* HOW MANY BYTES OF PARM-TEXT ARE ACTUALLY BACKED BY REAL EXEC
+001970* STATEMENT DATA, PER PARM-LENGTH -- NEVER MORE THAN THE 8 BYTES
+001980* PARM-TEXT PROVIDES.  USED SO A SHORT PARM (E.G. PARM='B') DOES
+001990* NOT PULL UNPASSED STORAGE INTO WS-RESTART-FLAG OR BEYOND.
+002000 01  WS-PARM-MOVE-LEN                PIC 9(02) VALUE ZERO.
+002010
+002020* BATCH PROCESSING SWITCHES AND COUNTERS
+002030 01  WS-BATCH-SWITCHES.
+002040     05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+002050         88  WS-END-OF-INPUT                   VALUE "Y".
+002060
+002070 01  WS-BATCH-COUNTERS.
+002080     05  WS-BATCH-RECORD-COUNT       PIC 9(06) COMP VALUE ZERO.
+002090     05  WS-RECORDS-READ-COUNT       PIC 9(06) COMP VALUE ZERO.
+002100     05  WS-REJECT-COUNT             PIC 9(06) COMP VALUE ZERO.
+002110
+002120* END-OF-RUN RECONCILIATION OF THE BATCH RECORD COUNTS.  THE
+002130* RUN IS NOT TRUSTED UNTIL RECORDS READ TIES BACK TO RECORDS
+002140* PROCESSED PLUS RECORDS REJECTED.
+002150 01  WS-RECONCILE-FIELDS.
+002160     05  WS-RECONCILE-TOTAL          PIC 9(06) COMP VALUE ZERO.
+002170     05  WS-RECONCILE-SWITCH         PIC X(01) VALUE "N".
+002180         88  WS-RECONCILE-FAILED                VALUE "Y".
+002190
+002200* CHECKPOINT/RESTART FIELDS FOR THE BATCH RUN.
+002210 01  WS-CHECKPOINT-FIELDS.
+002220     05  WS-CHECKPOINT-STATUS        PIC X(02).
+002230     05  WS-CHECKPOINT-INTERVAL      PIC 9(06) COMP VALUE 50.
+002240     05  WS-RECORDS-SINCE-CKPT       PIC 9(06) COMP VALUE ZERO.
+002250     05  WS-RESTART-SKIP-COUNT       PIC 9(06) COMP VALUE ZERO.
+002260     05  WS-SKIP-LOOP-COUNT          PIC 9(06) COMP VALUE ZERO.
+002270
+002280* SUMMARY REPORT CONTROL TOTALS - ONE CALCULATION COUNT AND
+002290* RESULT-SUM ENTRY ACROSS BOTH BATCH AND INTERACTIVE MODES.
+002300 01  WS-REPORT-COUNTERS.
+002310     05  WS-CALC-COUNT               PIC 9(06) COMP VALUE ZERO.
+002320     05  WS-RESULT-SUM            PIC S9(07)V99 COMP VALUE ZERO.
+002330
+002340* EDIT FIELDS USED TO VALIDATE AN ENTRY BEFORE IT IS TRUSTED.
+002350* JUSTIFIED RIGHT SO A SHORT, LEFT-ALIGNED TYPED ENTRY (E.G. "5")
+002360* LANDS AGAINST THE RIGHT OF THE FIELD INSTEAD OF THE LEFT, WHERE
+002370* THE LEADING SPACES LEFT BEHIND CAN BE ZERO-FILLED BEFORE THE
+002380* NUMERIC TEST.
+002390 01  WS-EDIT-FIELDS.
+002400     05  WS-NUM1-EDIT                PIC X(04) JUSTIFIED RIGHT.
+002410     05  WS-NUM2-EDIT                PIC X(04) JUSTIFIED RIGHT.
+002420     05  WS-NUM-CHECK                PIC 9(04).
+002430     05  WS-NUM-VALID-SWITCH         PIC X(01).
+002440         88  WS-NUM-IS-VALID                    VALUE "Y".
+002450
+002460* STUDENT/ENTRY ID - KEYS THE CALCULATION INTO HISTORY-FILE.
+002470 01  WS-HISTORY-FIELDS.
+002480     05  WS-ENTRY-ID                 PIC X(06) VALUE SPACES.
+002490     05  WS-HISTORY-STATUS           PIC X(02).
+002500
+002510* EXCEPTION LOGGING WORK FIELDS
+002520 01  WS-EXCEPTION-FIELDS.
+002530     05  WS-EXCP-PROGRAM-NAME        PIC X(20)
+002540         VALUE "SHORTESTPROGRAM".
+002550     05  WS-EXCP-BAD-VALUE           PIC X(10).
+002560     05  WS-CURR-DATE                PIC 9(08).
+002570     05  WS-CURR-TIME                PIC 9(08).
+002580
+002590* FIELDS USED BY THE CALCULATION ITSELF.  Result CARRIES TWO
+002600* DECIMAL PLACES SO A DIVIDE'S QUOTIENT ISN'T TRUNCATED BEFORE IT
+002610* REACHES THE TRANSACTION LOG, SUMMARY REPORT OR HISTORY FILE;
+002620* ADD/SUBTRACT/MULTIPLY SIMPLY LEAVE THE DECIMAL PLACES ZERO.
+002630 01  Num1                            PIC 999     VALUE ZEROS.
+002640 01  Num2                            PIC 999     VALUE ZEROS.
+002650 01  Result                          PIC S9(06)V9(02) VALUE ZEROS.
+002660
+002670* REVIEW-AND-CONFIRM FIELDS - LET THE OPERATOR RE-KEY NUM1 OR
+002680* NUM2 BEFORE THE ENTRY IS COMMITTED TO THE ARITHMETIC MENU.
+002690 01  WS-CONFIRM-FIELDS.
+002700     05  WS-CONFIRM-RESPONSE         PIC X(01).
+002710     05  WS-CONFIRM-SWITCH           PIC X(01) VALUE "N".
+002720         88  WS-ENTRY-CONFIRMED                 VALUE "Y".
+002730
+002740* MENU SELECTION - WHICH ARITHMETIC VERB TO APPLY TO Num1/Num2
+002750 01  WS-MENU-FIELDS.
+002760     05  WS-OPERATOR                 PIC X(01).
+002770         88  WS-OP-ADD                          VALUE "+".
+002780         88  WS-OP-SUBTRACT                      VALUE "-".
+002790         88  WS-OP-MULTIPLY                      VALUE "*".
+002800         88  WS-OP-DIVIDE                        VALUE "/".
+002810     05  WS-OP-VALID-SWITCH          PIC X(01).
+002820         88  WS-OP-IS-VALID                      VALUE "Y".
+002830
+002840* DIVIDE-SPECIFIC RESULT FIELDS - WS-QUOTIENT IS THE TWO-DECIMAL
+002850* QUOTIENT SHOWN TO THE OPERATOR AND LOGGED.  WS-INT-QUOTIENT
+002860* AND WS-REMAINDER ARE A SEPARATE WHOLE-NUMBER DIVIDE USED ONLY
+002870* TO GET A TRUE INTEGER REMAINDER (DIVIDEND MINUS DIVISOR TIMES
+002880* THE TRUNCATED INTEGER QUOTIENT) RATHER THAN THE REMAINDER LEFT
+002890* OVER AFTER WS-QUOTIENT'S DECIMAL ROUNDING.
+002900 01  WS-DIVIDE-FIELDS.
+002910     05  WS-QUOTIENT                 PIC S9(04)V9(02).
+002920     05  WS-INT-QUOTIENT             PIC S9(04).
+002930     05  WS-REMAINDER                PIC S9(06).
+002940
+002950* HEADING LINES FOR THE SUMMARY REPORT.
+002960 01  WS-REPORT-TITLE-LINE.
+002970     05  FILLER                      PIC X(05) VALUE SPACES.
+002980     05  FILLER                      PIC X(75)
+002990         VALUE "DAILY CALCULATION SUMMARY REPORT".
+003000
+003010 01  WS-REPORT-COLUMN-LINE.
+003020     05  FILLER                      PIC X(05) VALUE SPACES.
+003030     05  FILLER                      PIC X(08) VALUE "DATE".
+003040     05  FILLER                      PIC X(10) VALUE "TIME".
+003050     05  FILLER                      PIC X(07) VALUE "NUM1".
+003060     05  FILLER                      PIC X(05) VALUE "OP".
+003070     05  FILLER                      PIC X(07) VALUE "NUM2".
+003080     05  FILLER                      PIC X(33) VALUE "RESULT".
+003090
+003100* ONE DETAIL LINE PER SUCCESSFUL CALCULATION.
+003110 01  WS-REPORT-DETAIL-LINE.
+003120     05  FILLER                      PIC X(05) VALUE SPACES.
+003130     05  RD-DATE                     PIC X(08).
+003140     05  FILLER                      PIC X(02) VALUE SPACES.
+003150     05  RD-TIME                     PIC X(08).
+003160     05  FILLER                      PIC X(02) VALUE SPACES.
+003170     05  RD-NUM1                     PIC ZZ9.
+003180     05  FILLER                      PIC X(04) VALUE SPACES.
+003190     05  RD-OPERATOR                 PIC X(01).
+003200     05  FILLER                      PIC X(04) VALUE SPACES.
+003210     05  RD-NUM2                     PIC ZZ9.
+003220     05  FILLER                      PIC X(04) VALUE SPACES.
+003230     05  RD-RESULT                   PIC -(5)9.99.
+003240     05  FILLER                      PIC X(26) VALUE SPACES.
+003250
+003260* ONE CONTROL-TOTAL LINE, REUSED FOR EACH TOTAL WRITTEN AT
+003270* END OF RUN.
+003280 01  WS-REPORT-TOTAL-LINE.
+003290     05  FILLER                      PIC X(05) VALUE SPACES.
+003300     05  RT-LABEL                    PIC X(30).
+003310     05  RT-VALUE                    PIC -(6)9.99.
+003320     05  FILLER                      PIC X(35) VALUE SPACES.
+003330
+003340 LINKAGE SECTION.
+003350*----------------------------------------------------------------
+003360* PARM-INFO -- THE PARM='...' STRING FROM THE EXEC STATEMENT OF
+003370* THE CALLING JCL STEP (SEE JCL/CALCBAT.JCL), PASSED TO THIS
+003380* PROGRAM BY THE OS/COBOL RUNTIME AT LOAD TIME.
+003390*----------------------------------------------------------------
+003400 01  PARM-INFO.
+003410     05  PARM-LENGTH                 PIC S9(04) COMP.
+003420     05  PARM-TEXT                   PIC X(08).
+003430
+003440 PROCEDURE DIVISION USING PARM-INFO.
+003450*----------------------------------------------------------------
+003460* 0000-MAINLINE -- DETERMINES RUN MODE AND DISPATCHES TO THE
+003470* BATCH, INTERACTIVE OR LOOKUP PROCESSING PARAGRAPH.
+003480*----------------------------------------------------------------
+003490 0000-MAINLINE.
+003500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003510     IF WS-BATCH-MODE
+003520         PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+003530     ELSE
+003540         IF WS-LOOKUP-MODE
+003550             PERFORM 4000-LOOKUP-HISTORY THRU 4000-EXIT
+003560         ELSE
+003570             PERFORM 3000-PROCESS-INTERACTIVE THRU 3000-EXIT
+003580         END-IF
+003590     END-IF.
+003600     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003610     IF WS-RECONCILE-FAILED
+003620         MOVE 16 TO RETURN-CODE
+003630     END-IF.
+003640     STOP RUN.
+003650
+003660*----------------------------------------------------------------
+003670* 1000-INITIALIZE -- PICKS UP THE RUN-MODE FLAG FROM THE PARM
+003680* PASSED IN BY THE JCL AND OPENS THE EXCEPTIONS AND TRANSACTION
+003690* LOGS, WHICH ARE WRITTEN TO REGARDLESS OF RUN MODE.
+003700*----------------------------------------------------------------
+003710 1000-INITIALIZE.
+003720     MOVE SPACES TO WS-COMMAND-LINE-PARM.
+003730     IF PARM-LENGTH > ZERO
+003740         IF PARM-LENGTH > 8
+003750             MOVE 8 TO WS-PARM-MOVE-LEN
+003760         ELSE
+003770             MOVE PARM-LENGTH TO WS-PARM-MOVE-LEN
+003780         END-IF
+003790         MOVE PARM-TEXT(1:WS-PARM-MOVE-LEN)
+003800             TO WS-COMMAND-LINE-PARM(1:WS-PARM-MOVE-LEN)
+003810     END-IF.
+003820     IF WS-RUN-MODE NOT = "B" AND WS-RUN-MODE NOT = "I"
+003830             AND WS-RUN-MODE NOT = "L"
+003840         MOVE "I" TO WS-RUN-MODE
+003850     END-IF.
+003860     OPEN EXTEND EXCEPTION-LOG-FILE.
+003870     OPEN EXTEND TRANSACTION-LOG-FILE.
+003880     OPEN OUTPUT REPORT-FILE.
+003890     PERFORM 1100-WRITE-REPORT-HEADINGS THRU 1100-EXIT.
+003900     PERFORM 1200-OPEN-HISTORY-FILE THRU 1200-EXIT.
+003910 1000-EXIT.
+003920     EXIT.
+003930
+003940*----------------------------------------------------------------
+003950* 1200-OPEN-HISTORY-FILE -- OPENS THE INDEXED HISTORY-FILE FOR
+003960* UPDATE, CREATING IT FIRST IF THIS IS THE VERY FIRST RUN.
+003970*----------------------------------------------------------------
+003980 1200-OPEN-HISTORY-FILE.
+003990     OPEN I-O HISTORY-FILE.
+004000     IF WS-HISTORY-STATUS = "35"
+004010         OPEN OUTPUT HISTORY-FILE
+004020         CLOSE HISTORY-FILE
+004030         OPEN I-O HISTORY-FILE
+004040     END-IF.
+004050 1200-EXIT.
+004060     EXIT.
+004070
+004080*----------------------------------------------------------------
+004090* 1100-WRITE-REPORT-HEADINGS -- WRITES THE TITLE AND COLUMN-
+004100* HEADING LINES AT THE TOP OF THE SUMMARY REPORT.
+004110*----------------------------------------------------------------
+004120 1100-WRITE-REPORT-HEADINGS.
+004130     MOVE WS-REPORT-TITLE-LINE  TO REPORT-LINE.
+004140     WRITE REPORT-LINE.
+004150     MOVE WS-REPORT-COLUMN-LINE TO REPORT-LINE.
+004160     WRITE REPORT-LINE.
+004170 1100-EXIT.
+004180     EXIT.
+004190
+004200*----------------------------------------------------------------
+004210* 2000-PROCESS-BATCH -- DRIVES THE UNATTENDED, FILE-DRIVEN RUN.
+004220* READS EVERY NUM1/NUM2 PAIR FROM CALC-INPUT-FILE, MULTIPLIES
+004230* EACH VALID PAIR AND WRITES THE RESULT TO CALC-OUTPUT-FILE.
+004240* RECORDS THAT FAIL EDIT ARE REJECTED AND LOGGED, NOT MULTIPLIED.
+004250*----------------------------------------------------------------
+004260 2000-PROCESS-BATCH.
+004270     IF WS-RESTART-REQUESTED
+004280         OPEN INPUT  CALC-INPUT-FILE
+004290         OPEN EXTEND CALC-OUTPUT-FILE
+004300         PERFORM 2050-RESTART-FROM-CHECKPOINT THRU 2050-EXIT
+004310     ELSE
+004320         OPEN INPUT  CALC-INPUT-FILE
+004330              OUTPUT CALC-OUTPUT-FILE
+004340         PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT
+004350     END-IF.
+004360     PERFORM 2200-CALCULATE-RECORD THRU 2200-EXIT
+004370         UNTIL WS-END-OF-INPUT.
+004380     CLOSE CALC-INPUT-FILE
+004390           CALC-OUTPUT-FILE.
+004400     PERFORM 2900-RECONCILE-RECORD-COUNTS THRU 2900-EXIT.
+004410 2000-EXIT.
+004420     EXIT.
+004430
+004440*----------------------------------------------------------------
+004450* 2050-RESTART-FROM-CHECKPOINT -- READS THE LAST CHECKPOINT
+004460* RECORD, IF ANY, AND RE-READS (WITHOUT REPROCESSING) THAT MANY
+004470* RECORDS FROM CALC-INPUT-FILE SO THE BATCH PICKS UP WHERE A
+004480* PRIOR RUN LEFT OFF INSTEAD OF STARTING OVER AT RECORD ONE.  THE
+004490* PRIOR RUN'S PROCESSED AND REJECTED COUNTS ARE RESTORED TOO, SO
+004500* 2900-RECONCILE-RECORD-COUNTS TIES OUT AGAINST THE WHOLE JOB
+004510* (BOTH RUNS COMBINED) RATHER THAN JUST THE RECORDS READ SINCE
+004520* THE RESTART.
+004530*----------------------------------------------------------------
+004540 2050-RESTART-FROM-CHECKPOINT.
+004550     MOVE ZERO TO WS-RESTART-SKIP-COUNT.
+004560     OPEN INPUT CHECKPOINT-FILE.
+004570     IF WS-CHECKPOINT-STATUS = "00"
+004580         READ CHECKPOINT-FILE
+004590             AT END
+004600                 MOVE ZERO TO WS-RESTART-SKIP-COUNT
+004610             NOT AT END
+004620                 MOVE CK-LAST-RECORD-COUNT TO
+004630                     WS-RESTART-SKIP-COUNT
+004640                 MOVE CK-PROCESSED-COUNT TO
+004650                     WS-BATCH-RECORD-COUNT
+004660                 MOVE CK-REJECTED-COUNT TO
+004670                     WS-REJECT-COUNT
+004680         END-READ
+004690         CLOSE CHECKPOINT-FILE
+004700     END-IF.
+004710     MOVE ZERO TO WS-SKIP-LOOP-COUNT.
+004720     PERFORM 2060-SKIP-ONE-RECORD THRU 2060-EXIT
+004730         UNTIL WS-SKIP-LOOP-COUNT >= WS-RESTART-SKIP-COUNT
+004740            OR WS-END-OF-INPUT.
+004750     MOVE WS-RESTART-SKIP-COUNT TO WS-RECORDS-READ-COUNT.
+004760     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.
+004770 2050-EXIT.
+004780     EXIT.
+004790
+004800*----------------------------------------------------------------
+004810* 2060-SKIP-ONE-RECORD -- READS AND DISCARDS ONE INPUT RECORD
+004820* ALREADY ACCOUNTED FOR BY THE LAST CHECKPOINT.
+004830*----------------------------------------------------------------
+004840 2060-SKIP-ONE-RECORD.
+004850     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.
+004860     ADD 1 TO WS-SKIP-LOOP-COUNT.
+004870 2060-EXIT.
+004880     EXIT.
+004890
+004900 2100-READ-INPUT-RECORD.
+004910     READ CALC-INPUT-FILE
+004920         AT END
+004930             MOVE "Y" TO WS-EOF-SWITCH
+004940     END-READ.
+004950 2100-EXIT.
+004960     EXIT.
+004970
+004980 2200-CALCULATE-RECORD.
+004990     ADD 1 TO WS-RECORDS-READ-COUNT.
+005000     PERFORM 2150-VALIDATE-BATCH-ENTRY THRU 2150-EXIT.
+005010     IF WS-NUM-IS-VALID
+005020         MOVE Num1 TO CO-NUM1
+005030         MOVE Num2 TO CO-NUM2
+005040         MOVE "*" TO WS-OPERATOR
+005050         MULTIPLY Num1 BY Num2 GIVING CO-RESULT
+005060             ON SIZE ERROR
+005070                 MOVE "OVERFLOW" TO WS-EXCP-BAD-VALUE
+005080                 PERFORM 8100-LOG-EXCEPTION-ENTRY THRU 8100-EXIT
+005090                 ADD 1 TO WS-REJECT-COUNT
+005100             NOT ON SIZE ERROR
+005110                 WRITE CALC-OUTPUT-RECORD
+005120                 MOVE CO-RESULT TO Result
+005130                 ADD 1 TO WS-BATCH-RECORD-COUNT
+005140                 PERFORM 8200-LOG-TRANSACTION-ENTRY THRU 8200-EXIT
+005150         END-MULTIPLY
+005160     END-IF.
+005170     PERFORM 2260-CHECK-CHECKPOINT THRU 2260-EXIT.
+005180     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.
+005190 2200-EXIT.
+005200     EXIT.
+005210
+005220*----------------------------------------------------------------
+005230* 2260-CHECK-CHECKPOINT -- EVERY WS-CHECKPOINT-INTERVAL RECORDS
+005240* PROCESSED, WRITES A CHECKPOINT RECORD NAMING HOW FAR THE RUN
+005250* HAS GOTTEN, SO AN ABEND PARTWAY THROUGH DOESN'T COST THE WHOLE
+005260* BATCH WINDOW.
+005270*----------------------------------------------------------------
+005280 2260-CHECK-CHECKPOINT.
+005290     ADD 1 TO WS-RECORDS-SINCE-CKPT.
+005300     IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+005310         PERFORM 2250-WRITE-CHECKPOINT THRU 2250-EXIT
+005320     END-IF.
+005330 2260-EXIT.
+005340     EXIT.
+005350
+005360*----------------------------------------------------------------
+005370* 2250-WRITE-CHECKPOINT -- WRITES THE CURRENT RECORDS-READ COUNT,
+005380* PLUS THE PROCESSED AND REJECTED COUNTS AS OF THIS CHECKPOINT,
+005390* TO THE CHECKPOINT FILE AS A SINGLE REPLACEMENT RECORD.
+005400*----------------------------------------------------------------
+005410 2250-WRITE-CHECKPOINT.
+005420     MOVE WS-RECORDS-READ-COUNT  TO CK-LAST-RECORD-COUNT.
+005430     MOVE WS-BATCH-RECORD-COUNT  TO CK-PROCESSED-COUNT.
+005440     MOVE WS-REJECT-COUNT        TO CK-REJECTED-COUNT.
+005450     OPEN OUTPUT CHECKPOINT-FILE.
+005460     WRITE CHECKPOINT-RECORD.
+005470     CLOSE CHECKPOINT-FILE.
+005480     MOVE ZERO TO WS-RECORDS-SINCE-CKPT.
+005490 2250-EXIT.
+005500     EXIT.
+005510
+005520*----------------------------------------------------------------
+005530* 2900-RECONCILE-RECORD-COUNTS -- PROVES THE RUN BY TYING THE
+005540* NUMBER OF INPUT RECORDS READ BACK TO THE NUMBER SUCCESSFULLY
+005550* CALCULATED PLUS THE NUMBER REJECTED.  A MISMATCH MEANS RECORDS
+005560* WERE LOST OR DOUBLE-COUNTED SOMEWHERE IN THE RUN, SO THE RUN
+005570* IS FLAGGED RATHER THAN ALLOWED TO CLOSE OUT CLEAN.
+005580*----------------------------------------------------------------
+005590 2900-RECONCILE-RECORD-COUNTS.
+005600     ADD WS-BATCH-RECORD-COUNT WS-REJECT-COUNT
+005610         GIVING WS-RECONCILE-TOTAL.
+005620     IF WS-RECONCILE-TOTAL NOT EQUAL TO WS-RECORDS-READ-COUNT
+005630         MOVE "Y" TO WS-RECONCILE-SWITCH
+005640         DISPLAY "** RECONCILIATION ERROR - RUN HALTED **"
+005650         DISPLAY "RECORDS READ . . . . . : " WS-RECORDS-READ-COUNT
+005660         DISPLAY "PROCESSED + REJECTED . : " WS-RECONCILE-TOTAL
+005670         DISPLAY "  PROCESSED (MULTIPLIED) . : "
+005680             WS-BATCH-RECORD-COUNT
+005690         DISPLAY "  REJECTED (EXCEPTIONS)  . : " WS-REJECT-COUNT
+005700     END-IF.
+005710 2900-EXIT.
+005720     EXIT.
+005730
+005740*----------------------------------------------------------------
+005750* 2150-VALIDATE-BATCH-ENTRY -- EDITS ONE CI-NUM1-RAW/CI-NUM2-RAW
+005760* PAIR.  A RECORD IS VALID ONLY IF BOTH FIELDS ARE NUMERIC.  ANY
+005770* OTHER VALUE IS LOGGED TO THE EXCEPTIONS LOG AND THE RECORD IS
+005780* REJECTED RATHER THAN MULTIPLIED.
+005790*----------------------------------------------------------------
+005800 2150-VALIDATE-BATCH-ENTRY.
+005810     MOVE "N" TO WS-NUM-VALID-SWITCH.
+005820     IF CI-NUM1-RAW IS NUMERIC AND CI-NUM2-RAW IS NUMERIC
+005830         MOVE CI-NUM1-RAW TO Num1
+005840         MOVE CI-NUM2-RAW TO Num2
+005850         MOVE CI-ENTRY-ID TO WS-ENTRY-ID
+005860         MOVE "Y" TO WS-NUM-VALID-SWITCH
+005870     ELSE
+005880         IF CI-NUM1-RAW IS NOT NUMERIC
+005890             MOVE CI-NUM1-RAW TO WS-EXCP-BAD-VALUE
+005900             PERFORM 8100-LOG-EXCEPTION-ENTRY THRU 8100-EXIT
+005910         END-IF
+005920         IF CI-NUM2-RAW IS NOT NUMERIC
+005930             MOVE CI-NUM2-RAW TO WS-EXCP-BAD-VALUE
+005940             PERFORM 8100-LOG-EXCEPTION-ENTRY THRU 8100-EXIT
+005950         END-IF
+005960         ADD 1 TO WS-REJECT-COUNT
+005970     END-IF.
+005980 2150-EXIT.
+005990     EXIT.
+006000
+006010*----------------------------------------------------------------
+006020* 3000-PROCESS-INTERACTIVE -- THE ORIGINAL KEYSTROKE-AT-A-TIME
+006030* PATH.  USES THE ACCEPT AND DISPLAY VERBS TO ACCEPT A STUDENT
+006040* RECORD FROM THE USER AND DISPLAY SOME OF THE FIELDS.  ALSO
+006050* SHOWS HOW THE ACCEPT MAY BE USED TO GET THE SYSTEM DATE AND
+006060* TIME.  EACH ENTRY IS EDITED AND RE-PROMPTED UNTIL IT IS A
+006070* VALID SINGLE DIGIT.
+006080*----------------------------------------------------------------
+006090 3000-PROCESS-INTERACTIVE.
+006100     PERFORM 3100-DISPLAY-PROMPT THRU 3100-EXIT.
+006110     PERFORM 3160-REVIEW-AND-CONFIRM THRU 3160-EXIT.
+006120     PERFORM 3150-DISPLAY-MENU-AND-SELECT THRU 3150-EXIT.
+006130     PERFORM 3200-CALCULATE THRU 3200-EXIT.
+006140 3000-EXIT.
+006150     EXIT.
+006160
+006170*----------------------------------------------------------------
+006180* 3160-REVIEW-AND-CONFIRM -- SHOWS THE OPERATOR WHAT WAS JUST
+006190* KEYED AND LOOPS UNTIL THEY EITHER CONFIRM IT OR RE-KEY NUM1
+006200* OR NUM2, SO A MIS-KEYED DIGIT DOESN'T FORCE A FULL RESTART.
+006210*----------------------------------------------------------------
+006220 3160-REVIEW-AND-CONFIRM.
+006230     MOVE "N" TO WS-CONFIRM-SWITCH.
+006240     PERFORM 3161-DISPLAY-AND-CONFIRM THRU 3161-EXIT
+006250         UNTIL WS-ENTRY-CONFIRMED.
+006260 3160-EXIT.
+006270     EXIT.
+006280
+006290 3161-DISPLAY-AND-CONFIRM.
+006300     DISPLAY "ENTRY ID . . . . . . : " WS-ENTRY-ID.
+006310     DISPLAY "NUM1 . . . . . . . . : " Num1.
+006320     DISPLAY "NUM2 . . . . . . . . : " Num2.
+006330     DISPLAY "(C)ONFIRM  (1) RE-KEY NUM1  (2) RE-KEY NUM2 : "
+006340         WITH NO ADVANCING.
+006350     ACCEPT WS-CONFIRM-RESPONSE.
+006360     EVALUATE WS-CONFIRM-RESPONSE
+006370         WHEN "C"
+006380             MOVE "Y" TO WS-CONFIRM-SWITCH
+006390         WHEN "1"
+006400             MOVE "N" TO WS-NUM-VALID-SWITCH
+006410             PERFORM 3110-PROMPT-AND-VALIDATE-NUM1 THRU 3110-EXIT
+006420                 UNTIL WS-NUM-IS-VALID
+006430         WHEN "2"
+006440             MOVE "N" TO WS-NUM-VALID-SWITCH
+006450             PERFORM 3120-PROMPT-AND-VALIDATE-NUM2 THRU 3120-EXIT
+006460                 UNTIL WS-NUM-IS-VALID
+006470         WHEN OTHER
+006480             DISPLAY "** INVALID SELECTION, RE-ENTER **"
+006490     END-EVALUATE.
+006500 3161-EXIT.
+006510     EXIT.
+006520
+006530 3100-DISPLAY-PROMPT.
+006540     PERFORM 3105-PROMPT-FOR-ENTRY-ID THRU 3105-EXIT.
+006550     MOVE "N" TO WS-NUM-VALID-SWITCH.
+006560     PERFORM 3110-PROMPT-AND-VALIDATE-NUM1 THRU 3110-EXIT
+006570         UNTIL WS-NUM-IS-VALID.
+006580     MOVE "N" TO WS-NUM-VALID-SWITCH.
+006590     PERFORM 3120-PROMPT-AND-VALIDATE-NUM2 THRU 3120-EXIT
+006600         UNTIL WS-NUM-IS-VALID.
+006610 3100-EXIT.
+006620     EXIT.
+006630
+006640*----------------------------------------------------------------
+006650* 3105-PROMPT-FOR-ENTRY-ID -- ACCEPTS THE STUDENT/ENTRY ID THAT
+006660* KEYS THIS CALCULATION INTO THE HISTORY-FILE.
+006670*----------------------------------------------------------------
+006680 3105-PROMPT-FOR-ENTRY-ID.
+006690     DISPLAY "ENTER STUDENT/ENTRY ID (6 CHARS) : "
+006700         WITH NO ADVANCING.
+006710     ACCEPT WS-ENTRY-ID.
+006720 3105-EXIT.
+006730     EXIT.
+006740
+006750*----------------------------------------------------------------
+006760* 3150-DISPLAY-MENU-AND-SELECT -- LETS THE OPERATOR PICK WHICH
+006770* ARITHMETIC VERB TO APPLY TO THE Num1/Num2 PAIR JUST ENTERED.
+006780*----------------------------------------------------------------
+006790 3150-DISPLAY-MENU-AND-SELECT.
+006800     MOVE "N" TO WS-OP-VALID-SWITCH.
+006810     PERFORM 3151-PROMPT-FOR-OPERATOR THRU 3151-EXIT
+006820         UNTIL WS-OP-IS-VALID.
+006830 3150-EXIT.
+006840     EXIT.
+006850
+006860*----------------------------------------------------------------
+006870* 3151-PROMPT-FOR-OPERATOR -- EDITS THE MENU SELECTION, RE-
+006880* PROMPTING UNTIL THE OPERATOR PICKS ONE OF +, -, * OR /.
+006890*----------------------------------------------------------------
+006900 3151-PROMPT-FOR-OPERATOR.
+006910     DISPLAY "SELECT OPERATION (+) ADD (-) SUBTRACT "
+006920         "(*) MULTIPLY (/) DIVIDE : " WITH NO ADVANCING.
+006930     ACCEPT WS-OPERATOR.
+006940     IF WS-OP-ADD OR WS-OP-SUBTRACT OR WS-OP-MULTIPLY
+006950             OR WS-OP-DIVIDE
+006960         MOVE "Y" TO WS-OP-VALID-SWITCH
+006970     ELSE
+006980         DISPLAY "** INVALID SELECTION, RE-ENTER **"
+006990     END-IF.
+007000 3151-EXIT.
+007010     EXIT.
+007020
+007030*----------------------------------------------------------------
+007040* 3110-PROMPT-AND-VALIDATE-NUM1 -- ACCEPTS THE FIRST NUMBER INTO
+007050* AN EDIT FIELD WIDE ENOUGH TO CATCH A MIS-KEYED FOUR-DIGIT
+007060* ENTRY, THEN CHECKS IT IS NUMERIC AND IN RANGE (0-999) BEFORE
+007070* TRUSTING IT.
+007080*----------------------------------------------------------------
+007090 3110-PROMPT-AND-VALIDATE-NUM1.
+007100     DISPLAY "ENTER FIRST NUMBER  (0-999) : " WITH NO ADVANCING.
+007110     ACCEPT WS-NUM1-EDIT.
+007120     INSPECT WS-NUM1-EDIT REPLACING ALL SPACE BY ZERO.
+007130     IF WS-NUM1-EDIT IS NUMERIC
+007140         MOVE WS-NUM1-EDIT TO WS-NUM-CHECK
+007150         IF WS-NUM-CHECK <= 999
+007160             MOVE WS-NUM-CHECK TO Num1
+007170             MOVE "Y" TO WS-NUM-VALID-SWITCH
+007180         ELSE
+007190             MOVE WS-NUM1-EDIT TO WS-EXCP-BAD-VALUE
+007200             PERFORM 8100-LOG-EXCEPTION-ENTRY THRU 8100-EXIT
+007210             ADD 1 TO WS-REJECT-COUNT
+007220             DISPLAY "** REJECTED - OUT OF RANGE (0-999) **"
+007230         END-IF
+007240     ELSE
+007250         MOVE WS-NUM1-EDIT TO WS-EXCP-BAD-VALUE
+007260         PERFORM 8100-LOG-EXCEPTION-ENTRY THRU 8100-EXIT
+007270         ADD 1 TO WS-REJECT-COUNT
+007280         DISPLAY "** REJECTED - NOT NUMERIC, RE-ENTER **"
+007290     END-IF.
+007300 3110-EXIT.
+007310     EXIT.
+007320
+007330*----------------------------------------------------------------
+007340* 3120-PROMPT-AND-VALIDATE-NUM2 -- SAME EDITING AS 3110, FOR THE
+007350* SECOND NUMBER.
+007360*----------------------------------------------------------------
+007370 3120-PROMPT-AND-VALIDATE-NUM2.
+007380     DISPLAY "ENTER SECOND NUMBER (0-999) : " WITH NO ADVANCING.
+007390     ACCEPT WS-NUM2-EDIT.
+007400     INSPECT WS-NUM2-EDIT REPLACING ALL SPACE BY ZERO.
+007410     IF WS-NUM2-EDIT IS NUMERIC
+007420         MOVE WS-NUM2-EDIT TO WS-NUM-CHECK
+007430         IF WS-NUM-CHECK <= 999
+007440             MOVE WS-NUM-CHECK TO Num2
+007450             MOVE "Y" TO WS-NUM-VALID-SWITCH
+007460         ELSE
+007470             MOVE WS-NUM2-EDIT TO WS-EXCP-BAD-VALUE
+007480             PERFORM 8100-LOG-EXCEPTION-ENTRY THRU 8100-EXIT
+007490             ADD 1 TO WS-REJECT-COUNT
+007500             DISPLAY "** REJECTED - OUT OF RANGE (0-999) **"
+007510         END-IF
+007520     ELSE
+007530         MOVE WS-NUM2-EDIT TO WS-EXCP-BAD-VALUE
+007540         PERFORM 8100-LOG-EXCEPTION-ENTRY THRU 8100-EXIT
+007550         ADD 1 TO WS-REJECT-COUNT
+007560         DISPLAY "** REJECTED - NOT NUMERIC, RE-ENTER **"
+007570     END-IF.
+007580 3120-EXIT.
+007590     EXIT.
+007600
+007610*----------------------------------------------------------------
+007620* 3200-CALCULATE -- DISPATCHES TO THE ARITHMETIC VERB THAT
+007630* MATCHES THE OPERATOR PICKED AT 3150-DISPLAY-MENU-AND-SELECT.
+007640*----------------------------------------------------------------
+007650 3200-CALCULATE.
+007660     EVALUATE TRUE
+007670         WHEN WS-OP-ADD
+007680             PERFORM 3210-DO-ADD THRU 3210-EXIT
+007690         WHEN WS-OP-SUBTRACT
+007700             PERFORM 3220-DO-SUBTRACT THRU 3220-EXIT
+007710         WHEN WS-OP-MULTIPLY
+007720             PERFORM 3230-DO-MULTIPLY THRU 3230-EXIT
+007730         WHEN WS-OP-DIVIDE
+007740             PERFORM 3240-DO-DIVIDE THRU 3240-EXIT
+007750     END-EVALUATE.
+007760 3200-EXIT.
+007770     EXIT.
+007780
+007790*----------------------------------------------------------------
+007800* 3210-DO-ADD -- Num1 + Num2.
+007810*----------------------------------------------------------------
+007820 3210-DO-ADD.
+007830     ADD Num1 Num2 GIVING Result
+007840         ON SIZE ERROR
+007850             DISPLAY "** OVERFLOW - RESULT WOULD EXCEED "
+007860                 "CAPACITY, ENTRY REJECTED **"
+007870             MOVE "OVERFLOW" TO WS-EXCP-BAD-VALUE
+007880             PERFORM 8100-LOG-EXCEPTION-ENTRY THRU 8100-EXIT
+007890             ADD 1 TO WS-REJECT-COUNT
+007900         NOT ON SIZE ERROR
+007910             DISPLAY "RESULT IS = " Result
+007920             PERFORM 8200-LOG-TRANSACTION-ENTRY THRU 8200-EXIT
+007930     END-ADD.
+007940 3210-EXIT.
+007950     EXIT.
+007960
+007970*----------------------------------------------------------------
+007980* 3220-DO-SUBTRACT -- Num1 - Num2.  RESULT IS SIGNED SINCE Num2
+007990* MAY BE LARGER THAN Num1.
+008000*----------------------------------------------------------------
+008010 3220-DO-SUBTRACT.
+008020     SUBTRACT Num2 FROM Num1 GIVING Result
+008030         ON SIZE ERROR
+008040             DISPLAY "** OVERFLOW - RESULT WOULD EXCEED "
+008050                 "CAPACITY, ENTRY REJECTED **"
+008060             MOVE "OVERFLOW" TO WS-EXCP-BAD-VALUE
+008070             PERFORM 8100-LOG-EXCEPTION-ENTRY THRU 8100-EXIT
+008080             ADD 1 TO WS-REJECT-COUNT
+008090         NOT ON SIZE ERROR
+008100             DISPLAY "RESULT IS = " Result
+008110             PERFORM 8200-LOG-TRANSACTION-ENTRY THRU 8200-EXIT
+008120     END-SUBTRACT.
+008130 3220-EXIT.
+008140     EXIT.
+008150
+008160*----------------------------------------------------------------
+008170* 3230-DO-MULTIPLY -- Num1 X Num2 (THE ORIGINAL CALCULATION).
+008180*----------------------------------------------------------------
+008190 3230-DO-MULTIPLY.
+008200     MULTIPLY Num1 BY Num2 GIVING Result
+008210         ON SIZE ERROR
+008220             DISPLAY "** OVERFLOW - RESULT WOULD EXCEED "
+008230                 "CAPACITY, ENTRY REJECTED **"
+008240             MOVE "OVERFLOW" TO WS-EXCP-BAD-VALUE
+008250             PERFORM 8100-LOG-EXCEPTION-ENTRY THRU 8100-EXIT
+008260             ADD 1 TO WS-REJECT-COUNT
+008270         NOT ON SIZE ERROR
+008280             DISPLAY "RESULT IS = " Result
+008290             PERFORM 8200-LOG-TRANSACTION-ENTRY THRU 8200-EXIT
+008300     END-MULTIPLY.
+008310 3230-EXIT.
+008320     EXIT.
+008330
+008340*----------------------------------------------------------------
+008350* 3240-DO-DIVIDE -- Num1 / Num2, WITH A TWO-DECIMAL QUOTIENT
+008360* (WS-QUOTIENT, SHOWN TO THE OPERATOR AND LOGGED) AND A TRUE
+008370* INTEGER REMAINDER TAKEN FROM A SEPARATE WHOLE-NUMBER DIVIDE
+008380* (WS-INT-QUOTIENT/WS-REMAINDER) SO THE REMAINDER ISN'T THROWN
+008390* OFF BY WS-QUOTIENT'S DECIMAL ROUNDING.  GUARDS AGAINST DIVIDE
+008400* BY ZERO, WHICH IS LOGGED AS AN EXCEPTION RATHER THAN LEFT TO
+008410* ABEND THE RUN.
+008420*----------------------------------------------------------------
+008430 3240-DO-DIVIDE.
+008440     IF Num2 = ZERO
+008450         DISPLAY "** CANNOT DIVIDE BY ZERO, ENTRY REJECTED **"
+008460         MOVE "DIV/ZERO" TO WS-EXCP-BAD-VALUE
+008470         PERFORM 8100-LOG-EXCEPTION-ENTRY THRU 8100-EXIT
+008480         ADD 1 TO WS-REJECT-COUNT
+008490     ELSE
+008500         DIVIDE Num1 BY Num2 GIVING WS-QUOTIENT
+008510             ON SIZE ERROR
+008520                 DISPLAY "** OVERFLOW - RESULT WOULD EXCEED "
+008530                     "CAPACITY, ENTRY REJECTED **"
+008540                 MOVE "OVERFLOW" TO WS-EXCP-BAD-VALUE
+008550                 PERFORM 8100-LOG-EXCEPTION-ENTRY THRU 8100-EXIT
+008560                 ADD 1 TO WS-REJECT-COUNT
+008570             NOT ON SIZE ERROR
+008580                 DIVIDE Num1 BY Num2 GIVING WS-INT-QUOTIENT
+008590                     REMAINDER WS-REMAINDER
+008600                 MOVE WS-QUOTIENT TO Result
+008610                 DISPLAY "RESULT IS = " WS-QUOTIENT
+008620                     " REMAINDER " WS-REMAINDER
+008630                 PERFORM 8200-LOG-TRANSACTION-ENTRY THRU 8200-EXIT
+008640         END-DIVIDE
+008650     END-IF.
+008660 3240-EXIT.
+008670     EXIT.
+008680
+008690*----------------------------------------------------------------
+008700* 4000-LOOKUP-HISTORY -- RUN-MODE 'L'.  PROMPTS FOR A STUDENT/
+008710* ENTRY ID AND DISPLAYS THE HISTORY-FILE RECORD KEYED BY IT, SO A
+008720* PAST CALCULATION CAN BE LOOKED UP LONG AFTER THE RUN THAT
+008730* PRODUCED IT HAS ENDED.
+008740*----------------------------------------------------------------
+008750 4000-LOOKUP-HISTORY.
+008760     DISPLAY "ENTER STUDENT/ENTRY ID TO LOOK UP (6 CHARS) : "
+008770         WITH NO ADVANCING.
+008780     ACCEPT WS-ENTRY-ID.
+008790     MOVE WS-ENTRY-ID TO HR-ENTRY-ID.
+008800     READ HISTORY-FILE
+008810         INVALID KEY
+008820             DISPLAY "** NO HISTORY RECORD FOUND FOR THAT ID **"
+008830         NOT INVALID KEY
+008840             DISPLAY "ENTRY ID . . . . . . : " HR-ENTRY-ID
+008850             DISPLAY "NUM1 . . . . . . . . : " HR-NUM1
+008860             DISPLAY "NUM2 . . . . . . . . : " HR-NUM2
+008870             DISPLAY "RESULT . . . . . . . : " HR-RESULT
+008880             DISPLAY "DATE . . . . . . . . : " HR-DATE
+008890             DISPLAY "TIME . . . . . . . . : " HR-TIME
+008900     END-READ.
+008910 4000-EXIT.
+008920     EXIT.
+008930
+008940*----------------------------------------------------------------
+008950* 8100-LOG-EXCEPTION-ENTRY -- APPENDS ONE LINE TO THE EXCEPTIONS
+008960* LOG (PROGRAM NAME, BAD VALUE, DATE, TIME).  CALLERS MOVE THE
+008970* OFFENDING VALUE TO WS-EXCP-BAD-VALUE BEFORE PERFORMING THIS.
+008980*----------------------------------------------------------------
+008990 8100-LOG-EXCEPTION-ENTRY.
+009000     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+009010     ACCEPT WS-CURR-TIME FROM TIME.
+009020     MOVE WS-EXCP-PROGRAM-NAME TO EL-PROGRAM-NAME.
+009030     MOVE WS-EXCP-BAD-VALUE    TO EL-BAD-VALUE.
+009040     MOVE WS-CURR-DATE         TO EL-DATE.
+009050     MOVE WS-CURR-TIME         TO EL-TIME.
+009060     WRITE EXCEPTION-LOG-RECORD.
+009070 8100-EXIT.
+009080     EXIT.
+009090
+009100*----------------------------------------------------------------
+009110* 8200-LOG-TRANSACTION-ENTRY -- APPENDS ONE LINE TO THE
+009120* TRANSACTION LOG FOR A SUCCESSFUL CALCULATION (DATE, TIME,
+009130* NUM1, NUM2, RESULT).  ACCEPTS THE SYSTEM DATE AND TIME AS
+009140* CALLED OUT IN THE ORIGINAL PROGRAM COMMENTS.
+009150*----------------------------------------------------------------
+009160 8200-LOG-TRANSACTION-ENTRY.
+009170     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+009180     ACCEPT WS-CURR-TIME FROM TIME.
+009190     MOVE WS-CURR-DATE TO TL-DATE.
+009200     MOVE WS-CURR-TIME TO TL-TIME.
+009210     MOVE Num1         TO TL-NUM1.
+009220     MOVE Num2         TO TL-NUM2.
+009230     MOVE Result       TO TL-RESULT.
+009240     WRITE TRANSACTION-LOG-RECORD.
+009250     ADD 1 TO WS-CALC-COUNT.
+009260     ADD Result TO WS-RESULT-SUM.
+009270     PERFORM 8300-WRITE-REPORT-DETAIL THRU 8300-EXIT.
+009280     PERFORM 8400-WRITE-HISTORY-RECORD THRU 8400-EXIT.
+009290 8200-EXIT.
+009300     EXIT.
+009310
+009320*----------------------------------------------------------------
+009330* 8300-WRITE-REPORT-DETAIL -- WRITES ONE DETAIL LINE TO THE
+009340* SUMMARY REPORT FOR THE CALCULATION JUST LOGGED TO THE
+009350* TRANSACTION LOG.  REUSES THE DATE/TIME STAMP JUST ACCEPTED.
+009360*----------------------------------------------------------------
+009370 8300-WRITE-REPORT-DETAIL.
+009380     MOVE WS-CURR-DATE TO RD-DATE.
+009390     MOVE WS-CURR-TIME TO RD-TIME.
+009400     MOVE Num1         TO RD-NUM1.
+009410     MOVE WS-OPERATOR  TO RD-OPERATOR.
+009420     MOVE Num2         TO RD-NUM2.
+009430     MOVE Result       TO RD-RESULT.
+009440     MOVE WS-REPORT-DETAIL-LINE TO REPORT-LINE.
+009450     WRITE REPORT-LINE.
+009460 8300-EXIT.
+009470     EXIT.
+009480
+009490*----------------------------------------------------------------
+009500* 8400-WRITE-HISTORY-RECORD -- WRITES OR UPDATES THE HISTORY-FILE
+009510* RECORD FOR THIS STUDENT/ENTRY ID WITH THE CALCULATION JUST
+009520* COMPLETED.  IF THE ID ALREADY EXISTS, ITS RECORD IS REPLACED
+009530* WITH THE LATEST CALCULATION RATHER THAN REJECTED AS A
+009540* DUPLICATE KEY.
+009550*----------------------------------------------------------------
+009560 8400-WRITE-HISTORY-RECORD.
+009570     MOVE WS-ENTRY-ID  TO HR-ENTRY-ID.
+009580     MOVE Num1         TO HR-NUM1.
+009590     MOVE Num2         TO HR-NUM2.
+009600     MOVE Result       TO HR-RESULT.
+009610     MOVE WS-CURR-DATE TO HR-DATE.
+009620     MOVE WS-CURR-TIME TO HR-TIME.
+009630     WRITE HISTORY-RECORD
+009640         INVALID KEY
+009650             REWRITE HISTORY-RECORD
+009660                 INVALID KEY
+009670                     CONTINUE
+009680             END-REWRITE
+009690     END-WRITE.
+009700 8400-EXIT.
+009710     EXIT.
+009720
+009730*----------------------------------------------------------------
+009740* 9000-TERMINATE -- END-OF-RUN HOUSEKEEPING.
+009750*----------------------------------------------------------------
+009760 9000-TERMINATE.
+009770     PERFORM 9100-WRITE-REPORT-TOTALS THRU 9100-EXIT.
+009780     CLOSE EXCEPTION-LOG-FILE.
+009790     CLOSE TRANSACTION-LOG-FILE.
+009800     CLOSE REPORT-FILE.
+009810     CLOSE HISTORY-FILE.
+009820 9000-EXIT.
+009830     EXIT.
+009840
+009850*----------------------------------------------------------------
+009860* 9100-WRITE-REPORT-TOTALS -- WRITES THE END-OF-RUN CONTROL
+009870* TOTALS (CALCULATIONS PROCESSED, SUM OF ALL RESULTS, ENTRIES
+009880* REJECTED) TO THE SUMMARY REPORT.
+009890*----------------------------------------------------------------
+009900 9100-WRITE-REPORT-TOTALS.
+009910     MOVE "CALCULATIONS PROCESSED . . . ." TO RT-LABEL.
+009920     MOVE WS-CALC-COUNT   TO RT-VALUE.
+009930     MOVE WS-REPORT-TOTAL-LINE TO REPORT-LINE.
+009940     WRITE REPORT-LINE.
+009950     MOVE "SUM OF ALL RESULTS  . . . . ." TO RT-LABEL.
+009960     MOVE WS-RESULT-SUM   TO RT-VALUE.
+009970     MOVE WS-REPORT-TOTAL-LINE TO REPORT-LINE.
+009980     WRITE REPORT-LINE.
+009990     MOVE "ENTRIES REJECTED  . . . . . ." TO RT-LABEL.
+010000     MOVE WS-REJECT-COUNT TO RT-VALUE.
+010010     MOVE WS-REPORT-TOTAL-LINE TO REPORT-LINE.
+010020     WRITE REPORT-LINE.
+010030 9100-EXIT.
+010040     EXIT.
