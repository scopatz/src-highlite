@@ -0,0 +1,14 @@
+000100*----------------------------------------------------------------
+000200* HISTREC -- CALCULATION HISTORY RECORD LAYOUT.
+000300* ONE RECORD IS KEPT PER STUDENT/ENTRY ID IN THE INDEXED
+000400* HISTORY-FILE, SO A PAST CALCULATION CAN BE LOOKED UP BY ID
+000500* INSTEAD OF BEING LOST WHEN THE RUN THAT PRODUCED IT ENDS.
+000600*----------------------------------------------------------------
+000700 01  HISTORY-RECORD.
+000800     05  HR-ENTRY-ID                 PIC X(06).
+000900     05  HR-NUM1                     PIC 999.
+001000     05  HR-NUM2                     PIC 999.
+001100     05  HR-RESULT                   PIC S9(06)V9(02).
+001200     05  HR-DATE                     PIC X(08).
+001300     05  HR-TIME                     PIC X(08).
+001400     05  FILLER                      PIC X(44).
