@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------------
+000200* TRANLOG -- TRANSACTION LOG RECORD LAYOUT.
+000300* ONE LINE IS APPENDED TO THE TRANSACTION LOG FOR EVERY
+000400* CALCULATION PERFORMED (BATCH OR INTERACTIVE), GIVING AN AUDIT
+000500* TRAIL OF WHAT WAS CALCULATED, WHEN, AND BY WHICH OPERATION.
+000600*----------------------------------------------------------------
+000700 01  TRANSACTION-LOG-RECORD.
+000800     05  TL-DATE                     PIC X(08).
+000900     05  TL-TIME                     PIC X(08).
+001000     05  TL-NUM1                     PIC 999.
+001100     05  TL-NUM2                     PIC 999.
+001200     05  TL-RESULT                   PIC S9(06)V9(02).
+001300     05  FILLER                      PIC X(50).
