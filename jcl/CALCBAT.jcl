@@ -0,0 +1,33 @@
+//CALCBAT  JOB  (ACCTG),'BATCH MULTIPLY',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* RUNS ShortestProgram IN BATCH MODE AGAINST A DECK OF NUM1/NUM2
+//* PAIRS INSTEAD OF THE INTERACTIVE ACCEPT PATH.  THE FIRST PARM
+//* CHARACTER ('B') PICKS UP THE RUN-MODE SWITCH IN WS-RUN-MODE.
+//* IF AN OVERNIGHT RUN ABENDS PARTWAY THROUGH, RESUBMIT THIS STEP
+//* WITH PARM='BR' TO RESTART FROM THE LAST CHECKPOINT INSTEAD OF
+//* REPROCESSING THE WHOLE CALCIN DECK.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=SHORTPGM,PARM='B'
+//CALCIN   DD   DSN=PROD.CALC.INPUT,DISP=SHR
+//*--------------------------------------------------------------
+//* CALCOUT AND CHKPOINT ARE DISP=MOD, NOT NEW, SO A RESTART
+//* RESUBMISSION (PARM='BR') FINDS BOTH DATA SETS ALREADY CATALOGED
+//* FROM THE ABORTED RUN AND EXTENDS THEM INSTEAD OF FAILING
+//* ALLOCATION WITH A DUPLICATE DATA SET NAME.
+//*--------------------------------------------------------------
+//CALCOUT  DD   DSN=PROD.CALC.OUTPUT,DISP=(MOD,CATLG,KEEP),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CHKPOINT DD   DSN=PROD.CALC.CHKPOINT,DISP=(MOD,CATLG,KEEP),
+//              SPACE=(TRK,(1,1)),UNIT=SYSDA
+//EXCPLOG  DD   DSN=PROD.CALC.EXCPLOG,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),UNIT=SYSDA
+//TRANLOG  DD   DSN=PROD.CALC.TRANLOG,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),UNIT=SYSDA
+//RPTFILE  DD   DSN=PROD.CALC.RPTFILE,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*--------------------------------------------------------------
+//* HISTFILE IS A VSAM KSDS, DEFINED ONCE VIA IDCAMS OUTSIDE THIS
+//* JOB; THE DD BELOW ONLY POINTS THE RUN AT THE EXISTING CLUSTER.
+//*--------------------------------------------------------------
+//HISTFILE DD   DSN=PROD.CALC.HISTFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
